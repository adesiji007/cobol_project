@@ -3,6 +3,64 @@
       * Date:30/07/2015
       * Purpose:HP JOB
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * Date:       Who:   Description:
+      * 09/08/2026  AS     Added STUDENT-MASTER indexed file so student
+      *                    records survive between runs instead of
+      *                    living only in the 4-slot WORKING-STORAGE
+      *                    table. ADD-STUDENT now writes to the master
+      *                    file; MODIFY-STUDENT and RUN-FEES-REPORT now
+      *                    read from it.
+      * 09/08/2026  AS     Added a dated PAYMENT-TRANS file so every
+      *                    deposit taken against a student's balance is
+      *                    logged.
+      * 09/08/2026  AS     Added VALIDATE-STUDENT-INPUT so a blank field
+      *                    or an unmatched course code is rejected
+      *                    before the record is written, instead of
+      *                    reaching the master file.
+      * 09/08/2026  AS     Added RUN-FEES-REPORT, a paginated fees-
+      *                    outstanding report with headings, page
+      *                    breaks and a grand total, replacing the old
+      *                    on-screen dump.
+      * 09/08/2026  AS     Centralized the family-income discount
+      *                    calculation into CALCULATE-DISCOUNT so
+      *                    interactive and batch enrollment price
+      *                    courses the same way.
+      * 09/08/2026  AS     Added batch-mode enrollment load
+      *                    (BATCH-TRANS-FILE / COLPYBAT.jcl) so the
+      *                    registrar's overnight transaction file can
+      *                    add students and payments unattended.
+      * 09/08/2026  AS     Added per-course enrollment so a student can
+      *                    carry up to four courses with a running
+      *                    balance, instead of a single course each.
+      * 09/08/2026  AS     Raised the student staging table from 4 to
+      *                    500 entries, now that the indexed master
+      *                    file, not WORKING-STORAGE, is the real limit
+      *                    on student count.
+      * 09/08/2026  AS     Added RECONCILE-INDEX-COUNTERS to catch
+      *                    INDEX-CHK/I drift before RUN-FEES-REPORT
+      *                    runs.
+      * 09/08/2026  AS     Added an ENROLLMENT-SUMMARY-FILE report
+      *                    showing headcount and fees collected per
+      *                    course.
+      * 09/08/2026  AS     Fixed a MODIFY-STUDENT telephone-entry bug
+      *                    that could trap the operator in the
+      *                    re-validation loop; corrected the fees
+      *                    report's heading placement and two print-
+      *                    field widths; added batch course-code
+      *                    validation, an overpayment guard on deposits
+      *                    and a corrected per-course revenue tally;
+      *                    and matched COLPYBAT.jcl's PGM= to the
+      *                    compiled program name.
+      * 09/08/2026  AS     Gave MODIFY-STUDENT its own staging subscript
+      *                    instead of reusing I, so RECONCILE-INDEX-
+      *                    COUNTERS no longer false-alarms on routine
+      *                    add-then-modify use; matched BATCHTRN's
+      *                    ASSIGN clause to its DD name; and added a
+      *                    staging-table capacity check ahead of
+      *                    INDEX-CHK/S so enrollment cannot run past
+      *                    the 500-entry table.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -13,20 +71,101 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-SM-FILE-STATUS.
+
+           SELECT PAYMENT-TRANS-FILE ASSIGN TO "PAYTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PT-FILE-STATUS.
+
+           SELECT FEES-REPORT-FILE ASSIGN TO "FEESRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FR-FILE-STATUS.
+
+           SELECT BATCH-TRANS-FILE ASSIGN TO "BATCHTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BT-FILE-STATUS.
+
+           SELECT ENROLLMENT-SUMMARY-FILE ASSIGN TO "ENROLSUM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ES-FILE-STATUS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  STUDENT-MASTER-FILE.
+       01  SM-STUDENT-RECORD.
+           02 SM-STUDENT-ID PIC 9(5).
+           02 SM-FIRSTNAME PIC X(15).
+           02 SM-MIDDLEINITIAL PIC X(1).
+           02 SM-SURNAME PIC X(15).
+           02 SM-DAY-OF-BIRTH PIC 9(2).
+           02 SM-MONTH-OF-BIRTH PIC 9(2).
+           02 SM-YEAR-OF-BIRTH PIC 9(4).
+           02 SM-HOUSE-NUMBER PIC 9(3).
+           02 SM-COUNTRY PIC X(15).
+           02 SM-PINCODE PIC 9(6).
+           02 SM-TELEPHONE-NUMBER PIC 9(11).
+           02 SM-ENROLLED-COURSES OCCURS 4 TIMES.
+               03 SM-EC-COURSE-CODE PIC X(8).
+               03 SM-EC-FEES-OWED PIC 9(4).
+               03 SM-EC-ORIGINAL-FEE PIC 9(4).
+           02 SM-FAMILY-INCOME PIC 9(6).
+           02 SM-FILLER PIC X(10).
+
+       FD  PAYMENT-TRANS-FILE.
+       01  PT-TRANS-RECORD.
+           02 PT-STUDENT-ID PIC 9(5).
+           02 PT-FILLER1 PIC X VALUE ' '.
+           02 PT-AMOUNT PIC 9(4).
+           02 PT-FILLER2 PIC X VALUE ' '.
+           02 PT-BALANCE PIC 9(4).
+           02 PT-FILLER3 PIC X VALUE ' '.
+           02 PT-TRANS-DATE PIC 9(8).
+           02 PT-FILLER4 PIC X VALUE ' '.
+           02 PT-TRANS-TIME PIC 9(6).
+
+       FD  FEES-REPORT-FILE.
+       01  FR-PRINT-LINE PIC X(80).
+
+       FD  BATCH-TRANS-FILE.
+       01  BT-TRANS-RECORD.
+           02 BT-TRANS-TYPE PIC X(1).
+           02 BT-ADD-STUDENT-DATA.
+               03 BT-STUDENT-ID PIC 9(5).
+               03 BT-FIRSTNAME PIC X(15).
+               03 BT-MIDDLEINITIAL PIC X(1).
+               03 BT-SURNAME PIC X(15).
+               03 BT-DAY-OF-BIRTH PIC 9(2).
+               03 BT-MONTH-OF-BIRTH PIC 9(2).
+               03 BT-YEAR-OF-BIRTH PIC 9(4).
+               03 BT-TELEPHONE-NUMBER PIC 9(11).
+               03 BT-COURSE-CODE PIC X(8).
+               03 BT-FAMILY-INCOME PIC 9(6).
+               03 BT-FILLER PIC X(10).
+           02 BT-ADD-PAYMENT-DATA REDEFINES BT-ADD-STUDENT-DATA.
+               03 BT-PAY-STUDENT-ID PIC 9(5).
+               03 BT-PAY-COURSE-CODE PIC X(8).
+               03 BT-PAY-DEPOSIT PIC 9(4).
+               03 BT-FILLER2 PIC X(62).
+
+       FD  ENROLLMENT-SUMMARY-FILE.
+       01  ES-PRINT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-STUDENT-DETAIL.
-           02 WS-StudentName OCCURS 4 TIMES INDEXED BY S.
+           02 WS-StudentName OCCURS 500 TIMES INDEXED BY S.
                03 WS-FIRSTNAME PIC X(15).
                03 WS-MIDDLEINITIAL PIC X(1).
                03 WS-Surname PIC X(15).
 
-           02 WS-STUDENT-ID PIC 9(5) OCCURS 4 TIMES.
+           02 WS-STUDENT-ID PIC 9(5) OCCURS 500 TIMES.
 
-           02 WS-STUDENT-DOB  OCCURS 4 TIMES  .
+           02 WS-STUDENT-DOB  OCCURS 500 TIMES  .
                03 WS-DayOfBirth PIC 99.
                03 WS-FILLER PIC X VALUE '-'.
                03 WS-MonthOfBirth PIC 99.
@@ -34,7 +173,7 @@
                03 WS-YearOfBirth PIC 9(4).
                03 WS-FILLER PIC X VALUE ' '.
 
-           02 WS-STUDENT-ADDRESS  OCCURS 4 TIMES .
+           02 WS-STUDENT-ADDRESS  OCCURS 500 TIMES .
                03 WS-HOUSE-NUMBER PIC 9(3).
                03 WS-COUNTRY PIC X(15).
                03 WS-PINCODE PIC 9(6) VALUE 123456.
@@ -62,8 +201,13 @@
                03 WS-COURSE-FEES3 PIC 9(4).
                03 WS-COURSE-FEES4 PIC 9(4).
 
-           02 WS-TELEPHONE-NUMBER PIC 9(11) OCCURS 4 TIMES.
-           02 WS-NUMBER PIC 9(2) OCCURS 4 TIMES.
+           02 WS-TELEPHONE-NUMBER PIC 9(11) OCCURS 500 TIMES.
+           02 WS-ENROLLED-COURSES OCCURS 4 TIMES.
+               03 WS-EC-COURSE-CODE PIC X(8).
+               03 WS-EC-FEES-OWED PIC 9(4).
+               03 WS-EC-ORIGINAL-FEE PIC 9(4).
+           02 WS-EC-SUB PIC 9(1).
+           02 WS-EC-COPY-SUB PIC 9(1).
 
            02 WS-HOUSEHOLD-SALARY OCCURS 2 TIMES INDEXED BY I.
                03 WS-HOUSEHOLD-INCOME PIC 9(4).
@@ -81,11 +225,120 @@
 
        01 WS-FAMILY-INCOME PIC 9(6).
 
+       01 WS-DISCOUNTED-FEE PIC 9(4).
+       01 WS-BASE-COURSE-FEE PIC 9(4).
+
        01 USER-PROMPT PIC 9(6).
 
-       01 NUM PIC 9(1).
        01 DEPOSIT PIC 9(4).
-       01 INDEX-CHK PIC 9(1) VALUE 1.
+       01 INDEX-CHK PIC 9(3) VALUE 1.
+
+       01 WS-SM-FILE-STATUS PIC X(2).
+       01 WS-STUDENT-FOUND-SW PIC X(1).
+           88 WS-STUDENT-FOUND VALUE 'Y'.
+           88 WS-STUDENT-NOT-FOUND VALUE 'N'.
+
+       01 WS-MORE-COURSES-SW PIC X(1).
+           88 WS-MORE-COURSES VALUE 'Y'.
+           88 WS-NO-MORE-COURSES VALUE 'N'.
+
+       01 WS-EC-FOUND-SW PIC X(1).
+           88 WS-EC-FOUND VALUE 'Y'.
+           88 WS-EC-NOT-FOUND VALUE 'N'.
+
+       01 WS-PAY-SUB PIC 9(1).
+
+       01 WS-STUDENT-TOTAL-OWED PIC 9(5).
+       01 WS-STUDENT-COURSE-COUNT PIC 9(1).
+       01 WS-SUM-SUB PIC 9(1).
+
+       01 WS-PT-FILE-STATUS PIC X(2).
+       01 WS-TODAYS-DATE PIC 9(8).
+       01 WS-CURRENT-TIME PIC 9(6).
+
+       01 WS-VALIDATE-SUB PIC 9(3).
+       01 WS-MODIFY-SUB PIC 9(3).
+       01 WS-VALID-SW PIC X(1).
+           88 WS-INPUT-VALID VALUE 'Y'.
+           88 WS-INPUT-INVALID VALUE 'N'.
+
+       01 WS-RECON-SUB PIC 9(3).
+       01 WS-RECON-COUNT PIC 9(3).
+       01 WS-RECON-MISMATCH-SW PIC X(1).
+           88 WS-RECON-MISMATCH VALUE 'Y'.
+           88 WS-RECON-OK VALUE 'N'.
+
+       01 WS-FR-FILE-STATUS PIC X(2).
+       01 WS-FR-PAGE-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-FR-LINE-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-FR-LINES-PER-PAGE PIC 9(3) VALUE 20.
+       01 WS-FR-GRAND-TOTAL PIC 9(7) VALUE ZERO.
+
+       01 WS-FR-HEADING-1.
+           02 FILLER PIC X(19) VALUE ' '.
+           02 FILLER PIC X(31) VALUE 'STUDENT FEES OUTSTANDING REPORT'.
+           02 FILLER PIC X(8)  VALUE 'PAGE '.
+           02 WS-FR-H1-PAGE PIC ZZ9.
+
+       01 WS-FR-HEADING-2.
+           02 FILLER PIC X(10) VALUE 'STUDENT-ID'.
+           02 FILLER PIC X(2)  VALUE ' '.
+           02 FILLER PIC X(31) VALUE 'NAME'.
+           02 FILLER PIC X(11) VALUE 'DOB'.
+           02 FILLER PIC X(9)  VALUE 'COURSES'.
+           02 FILLER PIC X(12) VALUE 'FEES OWED'.
+
+       01 WS-FR-DETAIL-LINE.
+           02 WS-FR-D-STUDENT-ID PIC 9(5).
+           02 FILLER PIC X(5) VALUE ' '.
+           02 WS-FR-D-FIRSTNAME PIC X(15).
+           02 FILLER PIC X(1) VALUE ' '.
+           02 WS-FR-D-MIDDLEINITIAL PIC X(1).
+           02 FILLER PIC X(1) VALUE ' '.
+           02 WS-FR-D-SURNAME PIC X(15).
+           02 WS-FR-D-DOB PIC X(11).
+           02 WS-FR-D-COURSE-COUNT PIC Z9.
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 WS-FR-D-FEES-OWED PIC ZZ,ZZ9.
+
+       01 WS-FR-TOTAL-LINE.
+           02 FILLER PIC X(48) VALUE 'GRAND TOTAL FEES OUTSTANDING:'.
+           02 WS-FR-T-GRAND-TOTAL PIC ZZZ,ZZ9.
+
+       01 WS-BT-FILE-STATUS PIC X(2).
+       01 WS-BT-EOF-SW PIC X(1).
+           88 WS-BT-EOF VALUE 'Y'.
+           88 WS-BT-NOT-EOF VALUE 'N'.
+
+       01 WS-ES-FILE-STATUS PIC X(2).
+       01 WS-ES-SUB PIC 9(1).
+       01 WS-ES-GRAND-TOTAL PIC 9(7).
+       01 WS-ES-HEADCOUNT PIC 9(3) OCCURS 4 TIMES.
+       01 WS-ES-FEES-COLLECTED PIC 9(7) OCCURS 4 TIMES.
+
+       01 WS-ES-HEADING-1.
+           02 FILLER PIC X(16) VALUE ' '.
+           02 FILLER PIC X(40)
+               VALUE 'PER-COURSE ENROLLMENT & REVENUE SUMMARY'.
+
+       01 WS-ES-HEADING-2.
+           02 FILLER PIC X(9)  VALUE 'COURSE'.
+           02 FILLER PIC X(24) VALUE 'COURSE NAME'.
+           02 FILLER PIC X(10) VALUE 'HEADCOUNT'.
+           02 FILLER PIC X(14) VALUE 'FEES COLLECTED'.
+
+       01 WS-ES-DETAIL-LINE.
+           02 WS-ES-D-COURSE-CODE PIC X(9).
+           02 WS-ES-D-COURSE-NAME PIC X(24).
+           02 WS-ES-D-HEADCOUNT PIC ZZ9.
+           02 FILLER PIC X(7) VALUE SPACES.
+           02 WS-ES-D-FEES-COLLECTED PIC ZZZ,ZZ9.
+
+       01 WS-ES-TOTAL-LINE.
+           02 FILLER PIC X(33) VALUE 'GRAND TOTAL FEES COLLECTED:'.
+           02 WS-ES-T-GRAND-TOTAL PIC ZZZ,ZZ9.
+
+       01 WS-RUN-MODE PIC X(5).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -113,33 +366,98 @@
        MOVE 15000 TO WS-FAMILY-MIDDLE-INCOME
        MOVE 25000 TO WS-FAMILY-HIGHER-INCOME
 
-       DISPLAY "****************************************** "
+       PERFORM OPEN-STUDENT-MASTER.
+       PERFORM OPEN-PAYMENT-LOG.
+
+       ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+
+       IF WS-RUN-MODE = 'BATCH'
+           PERFORM RUN-BATCH-ENROLLMENT-LOAD
+               THRU RUN-BATCH-ENROLLMENT-LOAD-EXIT
+       ELSE
+            DISPLAY "****************************************** "
             DISPLAY "WELCOME TO STUDENT PAYMENT SYSTEM "
             DISPLAY "****************************************** "
 
-           PERFORM UNTIL USER-PROMPT = 5
+           PERFORM UNTIL USER-PROMPT = 6
        DISPLAY "1. ADD STUDENT" " 2. MODIFY STUDENT"" 3. ADD A PAYMENT"
-       " 4. RUN FEES REPORT" " 5. EXIT"
+       " 4. RUN FEES REPORT" " 5. ENROLLMENT SUMMARY REPORT" " 6. EXIT"
        DISPLAY "*******************************************************"
             ACCEPT USER-PROMPT
             IF(USER-PROMPT) = 1
                 PERFORM ADD-STUDENT
             END-IF
             IF(USER-PROMPT = 2)
-                PERFORM MODIFY-STUDENT
+                PERFORM MODIFY-STUDENT THRU MODIFY-STUDENT-EXIT
             END-IF
              IF(USER-PROMPT = 3)
-                PERFORM ADD-PAYMENT
+                PERFORM ADD-PAYMENT THRU ADD-PAYMENT-EXIT
             END-IF
              IF(USER-PROMPT = 4)
-                PERFORM RUN-FEES-REPORT
+                PERFORM RUN-FEES-REPORT THRU RUN-FEES-REPORT-EXIT
+            END-IF
+             IF(USER-PROMPT = 5)
+                PERFORM ENROLLMENT-SUMMARY-REPORT
+                    THRU ENROLLMENT-SUMMARY-REPORT-EXIT
             END-IF
-          END-PERFORM.
+          END-PERFORM
+       END-IF.
+
         DISPLAY "****************************************** "
 
+        CLOSE STUDENT-MASTER-FILE.
+        CLOSE PAYMENT-TRANS-FILE.
         STOP RUN.
 
+      ******************************************************************
+      * OPEN-STUDENT-MASTER: opens the student master file for update,
+      * creating it on the very first run if it does not exist yet.
+      ******************************************************************
+       OPEN-STUDENT-MASTER.
+           OPEN I-O STUDENT-MASTER-FILE.
+           IF WS-SM-FILE-STATUS = '35'
+               OPEN OUTPUT STUDENT-MASTER-FILE
+               CLOSE STUDENT-MASTER-FILE
+               OPEN I-O STUDENT-MASTER-FILE
+           END-IF.
+
+      ******************************************************************
+      * OPEN-PAYMENT-LOG: opens the payment-transaction log for
+      * appending so finance can reconcile deposits against the
+      * BATCHTRN/ADD-PAYMENT activity; today's date still gets
+      * stamped on every transaction via WS-TODAYS-DATE/PT-TRANS-DATE,
+      * but the dated identity of the log dataset itself is carried
+      * by the PAYTRAN DD in JCL, not built inside the program, so
+      * PAYTRAN can stay a fixed DD name a JCL step can declare ahead
+      * of time.
+      ******************************************************************
+       OPEN-PAYMENT-LOG.
+           ACCEPT WS-TODAYS-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND PAYMENT-TRANS-FILE.
+           IF WS-PT-FILE-STATUS = '35'
+               OPEN OUTPUT PAYMENT-TRANS-FILE
+               CLOSE PAYMENT-TRANS-FILE
+               OPEN EXTEND PAYMENT-TRANS-FILE
+           END-IF.
+
+      ******************************************************************
+      * ADD-STUDENT: re-prompts the operator for a fresh set of
+      * student details until VALIDATE-STUDENT-INPUT is satisfied, so
+      * a mistyped DOB or an unknown course code never reaches the
+      * master file.
+      ******************************************************************
        ADD-STUDENT.
+           IF INDEX-CHK > 500
+               DISPLAY 'STUDENT STAGING TABLE IS FULL - CANNOT ADD '
+                   'ANY MORE STUDENTS THIS RUN'
+           ELSE
+               SET WS-INPUT-INVALID TO TRUE
+               PERFORM ADD-STUDENT-GATHER THRU ADD-STUDENT-GATHER-EXIT
+                   UNTIL WS-INPUT-VALID
+           END-IF.
+
+       ADD-STUDENT-GATHER.
+            SET S TO INDEX-CHK.
             DISPLAY "STUDENT RECORD "
             DISPLAY "*****************************************"
 
@@ -175,7 +493,7 @@
             DISPLAY "PLEASE ENTER YOUR STUDENT-DOB '10-09-2015'"
             DISPLAY "*******************************************"
                ACCEPT WS-STUDENT-DOB2.
-               UNSTRING WS-STUDENT-DOB2 DELIMITED BY SPACE
+               UNSTRING WS-STUDENT-DOB2 DELIMITED BY '-'
                  INTO WS-DayOfBirth(S), WS-MonthOfBirth(S),
                  WS-YearOfBirth(S)
                END-UNSTRING
@@ -184,156 +502,889 @@
 
 
 
-            DISPLAY 'STUDENT COURSE DETAIL'
+            DISPLAY 'STUDENT DISCOUNT'
             DISPLAY "*******************************************"
-            DISPLAY "ENTER YOUR COURSE CODE"
+            DISPLAY 'ENTER YOUR FAMILY INCOME'
 
-            ACCEPT WS-COURSE-DETAIL
+            ACCEPT WS-FAMILY-INCOME.
 
-            DISPLAY "Course Name and Course Fees are:"
-            IF WS-COURSE-CODE1 EQUALS WS-COURSE-DETAIL
-                DISPLAY WS-COURSE-NAME1,' ' WS-COURSE-FEES1
-               END-IF.
+            PERFORM GATHER-COURSE-ENROLLMENTS
+                THRU GATHER-COURSE-ENROLLMENTS-EXIT.
 
-            IF WS-COURSE-CODE2 = WS-COURSE-DETAIL
-                DISPLAY WS-COURSE-NAME2,' ' , WS-COURSE-FEES2
+            PERFORM WRITE-NEW-STUDENT-RECORD
+                THRU WRITE-NEW-STUDENT-RECORD-EXIT.
+            IF WS-INPUT-INVALID
+                DISPLAY 'PLEASE RE-ENTER THIS STUDENT FROM THE START'
+                GO TO ADD-STUDENT-GATHER-EXIT
             END-IF.
-            IF WS-COURSE-CODE3 = WS-COURSE-DETAIL
-                DISPLAY WS-COURSE-NAME3, ' ', WS-COURSE-FEES3
-               END-IF.
-            IF WS-COURSE-CODE4 = WS-COURSE-DETAIL
-                DISPLAY WS-COURSE-NAME4,' ' WS-COURSE-FEES4
-               END-IF.
-
-            ACCEPT WS-CourseDetails.
-            DISPLAY "*******************************************"
 
+       ADD-STUDENT-GATHER-EXIT.
+            EXIT.
 
-
-            DISPLAY 'STUDENT DISCOUNT'
-            DISPLAY "*******************************************"
-            DISPLAY 'ENTER YOUR FAMILY INCOME'
-
-            ACCEPT WS-FAMILY-INCOME.
-            IF WS-FAMILY-INCOME < 10000
-        COMPUTE WS-FAMILY-LOW-INCOME = WS-FAMILY-LOW-INCOME + 200
-               DISPLAY 'Paymount amount for Low-Income £:'
-               WS-FAMILY-LOW-INCOME
+      ******************************************************************
+      * WRITE-NEW-STUDENT-RECORD: validates table entry S, applies the
+      * family-income discount and writes it to the student master
+      * file. Shared by the interactive ADD-STUDENT-GATHER and the
+      * batch-loaded BATCH-ADD-STUDENT so both go through the same
+      * checks before a record is saved.
+      ******************************************************************
+       WRITE-NEW-STUDENT-RECORD.
+            SET WS-VALIDATE-SUB TO S.
+            PERFORM VALIDATE-STUDENT-INPUT.
+            IF WS-INPUT-INVALID
+                GO TO WRITE-NEW-STUDENT-RECORD-EXIT
             END-IF.
 
-            IF WS-FAMILY-INCOME < 15000
-        COMPUTE WS-FAMILY-MIDDLE-INCOME = WS-FAMILY-MIDDLE-INCOME + 700
-               DISPLAY 'Paymount amount for Middle-Income is:'
-               WS-FAMILY-MIDDLE-INCOME
+            IF WS-EC-SUB = ZERO
+                DISPLAY 'ERROR: AT LEAST ONE COURSE MUST BE ENTERED'
+                SET WS-INPUT-INVALID TO TRUE
+                GO TO WRITE-NEW-STUDENT-RECORD-EXIT
             END-IF.
 
-            IF WS-FAMILY-INCOME < 25000
-               DISPLAY 'Paymount amount for Higher-Income is:'
-               WS-FAMILY-HIGHER-INCOME
-            END-IF.
-            ACCEPT WS-COURSE-DISCOUNT.
-            ADD 1 TO INDEX-CHK.
-       ADD 1 TO I.
+            MOVE WS-STUDENT-ID(S)     TO SM-STUDENT-ID
+            MOVE WS-FIRSTNAME(S)      TO SM-FIRSTNAME
+            MOVE WS-MIDDLEINITIAL(S)  TO SM-MIDDLEINITIAL
+            MOVE WS-Surname(S)        TO SM-SURNAME
+            MOVE WS-DayOfBirth(S)     TO SM-DAY-OF-BIRTH
+            MOVE WS-MonthOfBirth(S)   TO SM-MONTH-OF-BIRTH
+            MOVE WS-YearOfBirth(S)    TO SM-YEAR-OF-BIRTH
+            MOVE WS-HOUSE-NUMBER(S)   TO SM-HOUSE-NUMBER
+            MOVE WS-COUNTRY(S)        TO SM-COUNTRY
+            MOVE WS-PINCODE(S)        TO SM-PINCODE
+            MOVE WS-TELEPHONE-NUMBER(S) TO SM-TELEPHONE-NUMBER
+            MOVE WS-FAMILY-INCOME     TO SM-FAMILY-INCOME
+            PERFORM COPY-ENROLLED-COURSES-TO-MASTER
+
+            WRITE SM-STUDENT-RECORD
+                INVALID KEY
+                    DISPLAY
+                    'STUDENT-ID ALREADY EXISTS - RECORD NOT SAVED'
+                    SET WS-INPUT-INVALID TO TRUE
+                NOT INVALID KEY
+                    ADD 1 TO INDEX-CHK
+                    ADD 1 TO I
+            END-WRITE.
+
+       WRITE-NEW-STUDENT-RECORD-EXIT.
+            EXIT.
 
+      ******************************************************************
+      * VALIDATE-STUDENT-INPUT: shared numeric-range / non-blank check
+      * used by both ADD-STUDENT and MODIFY-STUDENT before a record is
+      * written or rewritten. Course codes are checked as they are
+      * entered, by GATHER-ONE-COURSE-ENROLLMENT. Caller sets
+      * WS-VALIDATE-SUB to the table entry (S or I) to check.
+      ******************************************************************
+       VALIDATE-STUDENT-INPUT.
+           SET WS-INPUT-VALID TO TRUE.
+
+           IF WS-FIRSTNAME(WS-VALIDATE-SUB) = SPACES
+               DISPLAY 'ERROR: FIRST NAME CANNOT BE BLANK'
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
+
+           IF WS-Surname(WS-VALIDATE-SUB) = SPACES
+               DISPLAY 'ERROR: SURNAME CANNOT BE BLANK'
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
+
+           IF WS-STUDENT-ID(WS-VALIDATE-SUB) = ZERO
+               DISPLAY 'ERROR: STUDENT-ID MUST BE GREATER THAN ZERO'
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
+
+           IF WS-TELEPHONE-NUMBER(WS-VALIDATE-SUB) = ZERO
+               DISPLAY 'ERROR: TELEPHONE-NUMBER CANNOT BE BLANK'
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
+
+           IF WS-DayOfBirth(WS-VALIDATE-SUB) < 1 OR
+              WS-DayOfBirth(WS-VALIDATE-SUB) > 31
+               DISPLAY 'ERROR: DAY OF BIRTH MUST BE 01 THRU 31'
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
+
+           IF WS-MonthOfBirth(WS-VALIDATE-SUB) < 1 OR
+              WS-MonthOfBirth(WS-VALIDATE-SUB) > 12
+               DISPLAY 'ERROR: MONTH OF BIRTH MUST BE 01 THRU 12'
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
+
+           IF WS-YearOfBirth(WS-VALIDATE-SUB) < 1900 OR
+              WS-YearOfBirth(WS-VALIDATE-SUB) > 2099
+               DISPLAY 'ERROR: YEAR OF BIRTH MUST BE 1900 THRU 2099'
+               SET WS-INPUT-INVALID TO TRUE
+           END-IF.
 
+      ******************************************************************
+      * CALCULATE-DISCOUNT: looks up the course fee for WS-COURSE-
+      * DETAIL and applies the family-income discount band, leaving
+      * the result in WS-DISCOUNTED-FEE. Shared by ADD-STUDENT-GATHER
+      * and MODIFY-STUDENT-GATHER so both enrol and amend use the same
+      * bands.
+      ******************************************************************
+       CALCULATE-DISCOUNT.
+           IF WS-COURSE-CODE1 = WS-COURSE-DETAIL
+               MOVE WS-COURSE-FEES1 TO WS-BASE-COURSE-FEE
+           END-IF.
+           IF WS-COURSE-CODE2 = WS-COURSE-DETAIL
+               MOVE WS-COURSE-FEES2 TO WS-BASE-COURSE-FEE
+           END-IF.
+           IF WS-COURSE-CODE3 = WS-COURSE-DETAIL
+               MOVE WS-COURSE-FEES3 TO WS-BASE-COURSE-FEE
+           END-IF.
+           IF WS-COURSE-CODE4 = WS-COURSE-DETAIL
+               MOVE WS-COURSE-FEES4 TO WS-BASE-COURSE-FEE
+           END-IF.
+
+           IF WS-FAMILY-INCOME <= WS-FAMILY-LOW-INCOME
+               COMPUTE WS-DISCOUNTED-FEE = WS-BASE-COURSE-FEE -
+                   (WS-BASE-COURSE-FEE / 100 * 50)
+           ELSE
+               IF WS-FAMILY-INCOME <= WS-FAMILY-MIDDLE-INCOME
+                   COMPUTE WS-DISCOUNTED-FEE = WS-BASE-COURSE-FEE -
+                       (WS-BASE-COURSE-FEE / 100 * 20)
+               ELSE
+                   IF WS-FAMILY-INCOME <= WS-FAMILY-HIGHER-INCOME
+                       COMPUTE WS-DISCOUNTED-FEE = WS-BASE-COURSE-FEE -
+                           (WS-BASE-COURSE-FEE / 100 * 10)
+                   ELSE
+                       MOVE WS-BASE-COURSE-FEE TO WS-DISCOUNTED-FEE
+                   END-IF
+               END-IF
+           END-IF.
 
+      ******************************************************************
+      * CLEAR-ENROLLED-COURSES: blanks all 4 WS-ENROLLED-COURSES slots
+      * one at a time. WS-ENROLLED-COURSES is itself the OCCURS-4
+      * level, so a bare MOVE against it (with no subscript) only ever
+      * reaches slot 1 - every slot has to be addressed individually.
+      ******************************************************************
+       CLEAR-ENROLLED-COURSES.
+           MOVE ZERO TO WS-EC-COPY-SUB.
+           PERFORM CLEAR-ONE-ENROLLED-COURSE UNTIL WS-EC-COPY-SUB = 4.
+
+       CLEAR-ONE-ENROLLED-COURSE.
+           ADD 1 TO WS-EC-COPY-SUB.
+           MOVE SPACES TO WS-EC-COURSE-CODE(WS-EC-COPY-SUB).
+           MOVE ZERO   TO WS-EC-FEES-OWED(WS-EC-COPY-SUB).
+           MOVE ZERO   TO WS-EC-ORIGINAL-FEE(WS-EC-COPY-SUB).
+
+      ******************************************************************
+      * COPY-ENROLLED-COURSES-TO-MASTER: copies all 4 WS-ENROLLED-
+      * COURSES slots into SM-ENROLLED-COURSES one at a time, for the
+      * same reason CLEAR-ENROLLED-COURSES above does - a bare MOVE of
+      * the OCCURS-4 group only reaches slot 1.
+      ******************************************************************
+       COPY-ENROLLED-COURSES-TO-MASTER.
+           MOVE ZERO TO WS-EC-COPY-SUB.
+           PERFORM COPY-ONE-ENROLLED-COURSE UNTIL WS-EC-COPY-SUB = 4.
+
+       COPY-ONE-ENROLLED-COURSE.
+           ADD 1 TO WS-EC-COPY-SUB.
+           MOVE WS-EC-COURSE-CODE(WS-EC-COPY-SUB)
+               TO SM-EC-COURSE-CODE(WS-EC-COPY-SUB).
+           MOVE WS-EC-FEES-OWED(WS-EC-COPY-SUB)
+               TO SM-EC-FEES-OWED(WS-EC-COPY-SUB).
+           MOVE WS-EC-ORIGINAL-FEE(WS-EC-COPY-SUB)
+               TO SM-EC-ORIGINAL-FEE(WS-EC-COPY-SUB).
+
+      ******************************************************************
+      * GATHER-COURSE-ENROLLMENTS: prompts for up to 4 course codes,
+      * one per WS-ENROLLED-COURSES slot, pricing each through
+      * CALCULATE-DISCOUNT against WS-FAMILY-INCOME, so a student can
+      * be enrolled on more than one course at a time. Caller must set
+      * WS-FAMILY-INCOME before performing this. A blank entry, or
+      * filling all 4 slots, ends the prompt.
+      ******************************************************************
+       GATHER-COURSE-ENROLLMENTS.
+           MOVE ZERO TO WS-EC-SUB.
+           PERFORM CLEAR-ENROLLED-COURSES.
+           SET WS-MORE-COURSES TO TRUE.
+
+           DISPLAY 'STUDENT COURSE DETAIL'
+           DISPLAY "*******************************************"
+           DISPLAY WS-COURSE-CODE1 ' ' WS-COURSE-NAME1 ' '
+               WS-COURSE-FEES1
+           DISPLAY WS-COURSE-CODE2 ' ' WS-COURSE-NAME2 ' '
+               WS-COURSE-FEES2
+           DISPLAY WS-COURSE-CODE3 ' ' WS-COURSE-NAME3 ' '
+               WS-COURSE-FEES3
+           DISPLAY WS-COURSE-CODE4 ' ' WS-COURSE-NAME4 ' '
+               WS-COURSE-FEES4
+           DISPLAY 'ENTER UP TO 4 COURSE CODES, BLANK WHEN DONE'
+           DISPLAY "*******************************************"
+
+           PERFORM GATHER-ONE-COURSE-ENROLLMENT
+               THRU GATHER-ONE-COURSE-ENROLLMENT-EXIT
+               UNTIL WS-NO-MORE-COURSES OR WS-EC-SUB = 4.
+
+       GATHER-COURSE-ENROLLMENTS-EXIT.
+           EXIT.
+
+       GATHER-ONE-COURSE-ENROLLMENT.
+           DISPLAY 'ENTER A COURSE CODE'
+           ACCEPT WS-COURSE-DETAIL.
+
+           IF WS-COURSE-DETAIL = SPACES
+               SET WS-NO-MORE-COURSES TO TRUE
+               GO TO GATHER-ONE-COURSE-ENROLLMENT-EXIT
+           END-IF.
+
+           IF WS-COURSE-DETAIL NOT = WS-COURSE-CODE1 AND
+              WS-COURSE-DETAIL NOT = WS-COURSE-CODE2 AND
+              WS-COURSE-DETAIL NOT = WS-COURSE-CODE3 AND
+              WS-COURSE-DETAIL NOT = WS-COURSE-CODE4
+               DISPLAY 'ERROR: COURSE CODE DOES NOT MATCH ANY COURSE'
+               GO TO GATHER-ONE-COURSE-ENROLLMENT-EXIT
+           END-IF.
+
+           PERFORM CALCULATE-DISCOUNT.
+
+           ADD 1 TO WS-EC-SUB.
+           MOVE WS-COURSE-DETAIL  TO WS-EC-COURSE-CODE(WS-EC-SUB).
+           MOVE WS-DISCOUNTED-FEE TO WS-EC-FEES-OWED(WS-EC-SUB).
+           MOVE WS-DISCOUNTED-FEE TO WS-EC-ORIGINAL-FEE(WS-EC-SUB).
+
+           DISPLAY 'ENROLLED: ' WS-COURSE-DETAIL ' FEE OWED: '
+               WS-DISCOUNTED-FEE.
+
+       GATHER-ONE-COURSE-ENROLLMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * MODIFY-STUDENT: looks the student up on the master file, then
+      * keeps re-prompting for updated details until
+      * VALIDATE-STUDENT-INPUT is satisfied.
+      ******************************************************************
        MODIFY-STUDENT.
             DISPLAY "*****************************************"
             DISPLAY "STUDENT RECORD "
             DISPLAY "*****************************************"
 
+            DISPLAY "PLEASE ENTER THE STUDENT-ID TO MODIFY"
+            ACCEPT SM-STUDENT-ID.
+
+            SET WS-STUDENT-NOT-FOUND TO TRUE.
+            READ STUDENT-MASTER-FILE
+                INVALID KEY
+                    DISPLAY 'NO STUDENT FOUND FOR THAT STUDENT-ID'
+                NOT INVALID KEY
+                    SET WS-STUDENT-FOUND TO TRUE
+            END-READ.
+
+            IF WS-STUDENT-NOT-FOUND
+                GO TO MODIFY-STUDENT-EXIT
+            END-IF.
+
+            SET WS-INPUT-INVALID TO TRUE.
+            PERFORM MODIFY-STUDENT-GATHER
+               THRU MODIFY-STUDENT-GATHER-EXIT
+               UNTIL WS-INPUT-VALID.
+
+       MODIFY-STUDENT-GATHER.
+            SET WS-MODIFY-SUB TO 1.
+            MOVE SM-STUDENT-ID        TO WS-STUDENT-ID(WS-MODIFY-SUB)
+            MOVE SM-FIRSTNAME         TO WS-FIRSTNAME(WS-MODIFY-SUB)
+            MOVE SM-MIDDLEINITIAL     TO WS-MIDDLEINITIAL(WS-MODIFY-SUB)
+            MOVE SM-SURNAME           TO WS-Surname(WS-MODIFY-SUB)
+            MOVE SM-TELEPHONE-NUMBER  TO
+                WS-TELEPHONE-NUMBER(WS-MODIFY-SUB)
+
             DISPLAY "PLEASE ENTER YOUR FIRST NAME"
-            ACCEPT WS-FIRSTNAME (S).
-             DISPLAY 'STUDENT NAME: ' WS-FIRSTNAME (S).
+            ACCEPT WS-FIRSTNAME (WS-MODIFY-SUB).
+             DISPLAY 'STUDENT NAME: ' WS-FIRSTNAME (WS-MODIFY-SUB).
 
             DISPLAY "PLEASE ENTER YOUR MIDDLE-INITIAL NAME"
-            ACCEPT WS-MIDDLEINITIAL (S).
-            DISPLAY 'MIDDLEINITIAL: ' WS-MIDDLEINITIAL (S).
+            ACCEPT WS-MIDDLEINITIAL (WS-MODIFY-SUB).
+            DISPLAY 'MIDDLEINITIAL: ' WS-MIDDLEINITIAL (WS-MODIFY-SUB).
 
             DISPLAY "PLEASE ENTER YOUR SURNAME"
-            ACCEPT WS-Surname (S).
-            DISPLAY 'WS-Surname: ' WS-Surname (S).
+            ACCEPT WS-Surname (WS-MODIFY-SUB).
+            DISPLAY 'WS-Surname: ' WS-Surname (WS-MODIFY-SUB).
 
             DISPLAY "*******************************************"
-            DISPLAY "PLEASE ENTER YOUR STUDENT-ID"
-            DISPLAY "*******************************************"
-
-            ACCEPT WS-STUDENT-ID(I).
-            DISPLAY 'WS-STUDENT-ID: ' WS-STUDENT-ID(I).
-
             DISPLAY "*******************************************"
             DISPLAY "PLEASE ENTER YOUR STUDENT-DOB '10-09-2015'"
             DISPLAY "*******************************************"
             ACCEPT WS-STUDENT-DOB2.
-            UNSTRING WS-STUDENT-DOB2 DELIMITED BY SPACE
-            INTO WS-DayOfBirth(I), WS-MonthOfBirth(I),WS-YearOfBirth(I)
+            UNSTRING WS-STUDENT-DOB2 DELIMITED BY '-'
+                INTO WS-DayOfBirth(WS-MODIFY-SUB),
+                    WS-MonthOfBirth(WS-MODIFY-SUB),
+                    WS-YearOfBirth(WS-MODIFY-SUB)
             END-UNSTRING
-            DISPLAY 'STUDENT-DOB: ' WS-STUDENT-DOB(I).
+            DISPLAY 'STUDENT-DOB: ' WS-STUDENT-DOB(WS-MODIFY-SUB).
 
 
             DISPLAY '*******************************************T'
-            DISPLAY 'STUDENT COURSE DETAIL'
-            DISPLAY "*******************************************"
-            DISPLAY "ENTER YOUR COURSE CODE"
 
-            ACCEPT WS-COURSE-DETAIL
+        DISPLAY "Family income"
+        ACCEPT WS-FAMILY-INCOME.
 
-            DISPLAY "Course Name and Course Fees are:"
-            IF WS-COURSE-CODE1 EQUALS WS-COURSE-DETAIL
-                DISPLAY WS-COURSE-NAME1,' ' WS-COURSE-FEES1
+            SET WS-VALIDATE-SUB TO WS-MODIFY-SUB.
+            PERFORM VALIDATE-STUDENT-INPUT.
+            IF WS-INPUT-INVALID
+                DISPLAY 'PLEASE RE-ENTER THESE DETAILS FROM THE START'
+                GO TO MODIFY-STUDENT-GATHER-EXIT
             END-IF.
 
-            IF WS-COURSE-CODE2 = WS-COURSE-DETAIL
-                DISPLAY WS-COURSE-NAME2, ' ' , WS-COURSE-FEES2
-            END-IF.
-            IF WS-COURSE-CODE3 = WS-COURSE-DETAIL
-                DISPLAY WS-COURSE-NAME3, ' ', WS-COURSE-FEES3
-            END-IF.
-            IF WS-COURSE-CODE4 = WS-COURSE-DETAIL
-                DISPLAY WS-COURSE-NAME4,' ' WS-COURSE-FEES4
+            PERFORM GATHER-COURSE-ENROLLMENTS
+                THRU GATHER-COURSE-ENROLLMENTS-EXIT.
+
+            IF WS-EC-SUB = ZERO
+                DISPLAY 'ERROR: AT LEAST ONE COURSE MUST BE ENTERED'
+                SET WS-INPUT-INVALID TO TRUE
+                GO TO MODIFY-STUDENT-GATHER-EXIT
             END-IF.
 
-            ACCEPT WS-CourseDetails.
+            PERFORM PRESERVE-UNCHANGED-COURSE-BALANCES.
 
-            DISPLAY "*******************************************"
+            MOVE WS-FIRSTNAME(WS-MODIFY-SUB)     TO SM-FIRSTNAME
+            MOVE WS-MIDDLEINITIAL(WS-MODIFY-SUB) TO SM-MIDDLEINITIAL
+            MOVE WS-Surname(WS-MODIFY-SUB)        TO SM-SURNAME
+            MOVE WS-DayOfBirth(WS-MODIFY-SUB)     TO SM-DAY-OF-BIRTH
+            MOVE WS-MonthOfBirth(WS-MODIFY-SUB)   TO SM-MONTH-OF-BIRTH
+            MOVE WS-YearOfBirth(WS-MODIFY-SUB)    TO SM-YEAR-OF-BIRTH
+            MOVE WS-FAMILY-INCOME     TO SM-FAMILY-INCOME
+            PERFORM COPY-ENROLLED-COURSES-TO-MASTER
 
-        DISPLAY "Family income"
-        ACCEPT WS-FAMILY-INCOME.
+            REWRITE SM-STUDENT-RECORD
+                INVALID KEY
+                    DISPLAY 'UNABLE TO UPDATE STUDENT RECORD'
+            END-REWRITE.
 
-            IF WS-FAMILY-INCOME <= 25000
-               COMPUTE WS-NUMBER(I) = WS-COURSE-FEES1 -
-               (WS-COURSE-FEES1/100 *10).
-            IF WS-FAMILY-INCOME<= 15000
-                COMPUTE WS-NUMBER(I) = WS-COURSE-FEES1 -
-                (WS-COURSE-FEES1/100 *20).
-             IF WS-FAMILY-INCOME <= 10000
-                COMPUTE WS-NUMBER(I)  = WS-COURSE-FEES1 -
-                (WS-COURSE-FEES1/100 *50).
+       MODIFY-STUDENT-GATHER-EXIT.
+            EXIT.
 
+       MODIFY-STUDENT-EXIT.
+            EXIT.
 
+      ******************************************************************
+      * PRESERVE-UNCHANGED-COURSE-BALANCES: MODIFY-STUDENT-GATHER re-
+      * gathers and re-prices every course from scratch through
+      * CALCULATE-DISCOUNT, which would otherwise wipe out any balance
+      * already reduced by ADD-PAYMENT. For each freshly-gathered
+      * course that matches a course the student was already enrolled
+      * on (still held in SM-ENROLLED-COURSES from the READ, ahead of
+      * COPY-ENROLLED-COURSES-TO-MASTER overwriting it), carry the
+      * existing SM-EC-FEES-OWED/SM-EC-ORIGINAL-FEE balance forward
+      * into WS-EC-FEES-OWED/WS-EC-ORIGINAL-FEE instead of the freshly
+      * computed full fee. A course dropped or newly added is priced
+      * at the full fee as normal.
+      ******************************************************************
+       PRESERVE-UNCHANGED-COURSE-BALANCES.
+           MOVE ZERO TO WS-EC-COPY-SUB.
+           PERFORM PRESERVE-ONE-COURSE-BALANCE
+               UNTIL WS-EC-COPY-SUB = WS-EC-SUB.
+
+       PRESERVE-ONE-COURSE-BALANCE.
+           ADD 1 TO WS-EC-COPY-SUB.
+           SET WS-EC-NOT-FOUND TO TRUE.
+           MOVE ZERO TO WS-PAY-SUB.
+           PERFORM CHECK-ONE-OLD-COURSE-SLOT
+               UNTIL WS-EC-FOUND OR WS-PAY-SUB = 4.
+           IF WS-EC-FOUND
+               MOVE SM-EC-FEES-OWED(WS-PAY-SUB)
+                   TO WS-EC-FEES-OWED(WS-EC-COPY-SUB)
+               MOVE SM-EC-ORIGINAL-FEE(WS-PAY-SUB)
+                   TO WS-EC-ORIGINAL-FEE(WS-EC-COPY-SUB)
+           END-IF.
+
+       CHECK-ONE-OLD-COURSE-SLOT.
+           ADD 1 TO WS-PAY-SUB.
+           IF SM-EC-COURSE-CODE(WS-PAY-SUB) =
+               WS-EC-COURSE-CODE(WS-EC-COPY-SUB)
+               SET WS-EC-FOUND TO TRUE
+           END-IF.
 
        ADD-PAYMENT.
+          DISPLAY "ENTER STUDENT-ID"
+          ACCEPT SM-STUDENT-ID.
+
+          DISPLAY "ENTER THE COURSE CODE THE PAYMENT IS FOR"
+          ACCEPT WS-COURSE-DETAIL.
 
-          DISPLAY "Enter user"
-          ACCEPT NUM
           DISPLAY "HOW MUCH DEPOSIT"
-          ACCEPT DEPOSIT
-         COMPUTE WS-COURSE-FEES(NUM) = WS-COURSE-FEES(NUM)-DEPOSIT.
+          ACCEPT DEPOSIT.
+
+          PERFORM APPLY-PAYMENT THRU APPLY-PAYMENT-EXIT.
+
+       ADD-PAYMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * APPLY-PAYMENT: looks SM-STUDENT-ID up on the master file,
+      * finds the WS-COURSE-DETAIL course among its enrolled courses,
+      * deducts DEPOSIT from that course's fees owed and logs the
+      * transaction. Shared by the interactive ADD-PAYMENT and the
+      * batch-loaded BATCH-ADD-PAYMENT, both of which move their own
+      * values into SM-STUDENT-ID, WS-COURSE-DETAIL and DEPOSIT before
+      * calling this.
+      ******************************************************************
+       APPLY-PAYMENT.
+          SET WS-STUDENT-NOT-FOUND TO TRUE.
+          READ STUDENT-MASTER-FILE
+              INVALID KEY
+                  DISPLAY 'NO STUDENT FOUND FOR THAT STUDENT-ID'
+              NOT INVALID KEY
+                  SET WS-STUDENT-FOUND TO TRUE
+          END-READ.
+
+          IF WS-STUDENT-NOT-FOUND
+              GO TO APPLY-PAYMENT-EXIT
+          END-IF.
+
+          PERFORM FIND-PAYMENT-COURSE-SLOT.
+
+          IF WS-EC-NOT-FOUND
+              DISPLAY 'STUDENT IS NOT ENROLLED IN THAT COURSE'
+              GO TO APPLY-PAYMENT-EXIT
+          END-IF.
+
+          IF DEPOSIT > SM-EC-FEES-OWED(WS-PAY-SUB)
+              DISPLAY 'DEPOSIT EXCEEDS BALANCE OWED - PAYMENT REJECTED'
+              GO TO APPLY-PAYMENT-EXIT
+          END-IF.
+
+          COMPUTE SM-EC-FEES-OWED(WS-PAY-SUB) =
+              SM-EC-FEES-OWED(WS-PAY-SUB) - DEPOSIT.
+
+          REWRITE SM-STUDENT-RECORD
+              INVALID KEY
+                  DISPLAY 'UNABLE TO RECORD PAYMENT ON STUDENT RECORD'
+          END-REWRITE.
+
+          PERFORM WRITE-PAYMENT-TRANS-RECORD.
+
+       APPLY-PAYMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * FIND-PAYMENT-COURSE-SLOT: sets WS-PAY-SUB to the enrolled-
+      * course slot matching WS-COURSE-DETAIL for the student record
+      * just READ, or leaves WS-EC-NOT-FOUND set if none match.
+      ******************************************************************
+       FIND-PAYMENT-COURSE-SLOT.
+           SET WS-EC-NOT-FOUND TO TRUE.
+           MOVE ZERO TO WS-PAY-SUB.
+           PERFORM CHECK-ONE-PAYMENT-COURSE-SLOT
+               UNTIL WS-EC-FOUND OR WS-PAY-SUB = 4.
+
+       CHECK-ONE-PAYMENT-COURSE-SLOT.
+           ADD 1 TO WS-PAY-SUB.
+           IF SM-EC-COURSE-CODE(WS-PAY-SUB) = WS-COURSE-DETAIL
+               SET WS-EC-FOUND TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * WRITE-PAYMENT-TRANS-RECORD: appends one line to the day's
+      * payment log so finance can reconcile deposits against the bank
+      * statement at end of day.
+      ******************************************************************
+       WRITE-PAYMENT-TRANS-RECORD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE SM-STUDENT-ID                TO PT-STUDENT-ID
+           MOVE DEPOSIT                      TO PT-AMOUNT
+           MOVE SM-EC-FEES-OWED(WS-PAY-SUB)  TO PT-BALANCE
+           MOVE WS-TODAYS-DATE                TO PT-TRANS-DATE
+           MOVE WS-CURRENT-TIME               TO PT-TRANS-TIME
+           WRITE PT-TRANS-RECORD.
+
+      ******************************************************************
+      * RUN-BATCH-ENROLLMENT-LOAD: reads the registrar's day's batch
+      * of ADD-STUDENT/ADD-PAYMENT records from BATCH-TRANS-FILE and
+      * drives WRITE-NEW-STUDENT-RECORD/APPLY-PAYMENT for each one, so
+      * the batch can be loaded overnight with nobody sat at a
+      * terminal. Invoked when WS-RUN-MODE is 'BATCH', as set by the
+      * JCL PARM on the batch run (see COLPYBAT.jcl).
+      ******************************************************************
+       RUN-BATCH-ENROLLMENT-LOAD.
+           OPEN INPUT BATCH-TRANS-FILE.
+           IF WS-BT-FILE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN BATCH TRANSACTION FILE'
+               GO TO RUN-BATCH-ENROLLMENT-LOAD-EXIT
+           END-IF.
+
+           SET WS-BT-NOT-EOF TO TRUE.
+           PERFORM PROCESS-BATCH-TRANS-RECORD
+               THRU PROCESS-BATCH-TRANS-RECORD-EXIT
+               UNTIL WS-BT-EOF.
+
+           CLOSE BATCH-TRANS-FILE.
+
+       RUN-BATCH-ENROLLMENT-LOAD-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * PROCESS-BATCH-TRANS-RECORD: reads one BATCH-TRANS-FILE record
+      * and routes it to the add-student or add-payment handler by
+      * BT-TRANS-TYPE.
+      ******************************************************************
+       PROCESS-BATCH-TRANS-RECORD.
+           READ BATCH-TRANS-FILE
+               AT END
+                   SET WS-BT-EOF TO TRUE
+                   GO TO PROCESS-BATCH-TRANS-RECORD-EXIT
+           END-READ.
+
+           EVALUATE BT-TRANS-TYPE
+               WHEN 'A'
+                   PERFORM BATCH-ADD-STUDENT
+                       THRU BATCH-ADD-STUDENT-EXIT
+               WHEN 'P'
+                   PERFORM BATCH-ADD-PAYMENT
+                       THRU BATCH-ADD-PAYMENT-EXIT
+               WHEN OTHER
+                   DISPLAY 'UNKNOWN BATCH TRANSACTION TYPE: '
+                       BT-TRANS-TYPE
+           END-EVALUATE.
+
+       PROCESS-BATCH-TRANS-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * BATCH-ADD-STUDENT: moves one batch-loaded enrollment into the
+      * student table staging slot, prices its single course through
+      * CALCULATE-DISCOUNT the same way GATHER-ONE-COURSE-ENROLLMENT
+      * does, and drives the same WRITE-NEW-STUDENT-RECORD paragraph
+      * the interactive menu uses. The batch record carries one course
+      * per enrollment; a student enrolling on more than one course
+      * still needs two batch records, or an interactive MODIFY-
+      * STUDENT pass to attach the rest.
+      ******************************************************************
+       BATCH-ADD-STUDENT.
+           IF INDEX-CHK > 500
+               DISPLAY 'BATCH RECORD REJECTED - STUDENT STAGING TABLE '
+                   'IS FULL FOR STUDENT-ID: ' BT-STUDENT-ID
+               GO TO BATCH-ADD-STUDENT-EXIT
+           END-IF.
+
+           SET S TO INDEX-CHK.
+
+           MOVE BT-STUDENT-ID         TO WS-STUDENT-ID(S).
+           MOVE BT-FIRSTNAME          TO WS-FIRSTNAME(S).
+           MOVE BT-MIDDLEINITIAL      TO WS-MIDDLEINITIAL(S).
+           MOVE BT-SURNAME            TO WS-Surname(S).
+           MOVE BT-DAY-OF-BIRTH       TO WS-DayOfBirth(S).
+           MOVE BT-MONTH-OF-BIRTH     TO WS-MonthOfBirth(S).
+           MOVE BT-YEAR-OF-BIRTH      TO WS-YearOfBirth(S).
+           MOVE BT-TELEPHONE-NUMBER   TO WS-TELEPHONE-NUMBER(S).
+           MOVE BT-FAMILY-INCOME      TO WS-FAMILY-INCOME.
+
+           PERFORM CLEAR-ENROLLED-COURSES.
+           MOVE ZERO   TO WS-EC-SUB.
+           MOVE BT-COURSE-CODE TO WS-COURSE-DETAIL.
+
+           IF WS-COURSE-DETAIL NOT = WS-COURSE-CODE1 AND
+              WS-COURSE-DETAIL NOT = WS-COURSE-CODE2 AND
+              WS-COURSE-DETAIL NOT = WS-COURSE-CODE3 AND
+              WS-COURSE-DETAIL NOT = WS-COURSE-CODE4
+               DISPLAY 'BATCH RECORD REJECTED - COURSE CODE DOES NOT '
+                   'MATCH ANY COURSE FOR STUDENT-ID: ' BT-STUDENT-ID
+           ELSE
+               PERFORM CALCULATE-DISCOUNT
+               ADD 1 TO WS-EC-SUB
+               MOVE WS-COURSE-DETAIL  TO WS-EC-COURSE-CODE(WS-EC-SUB)
+               MOVE WS-DISCOUNTED-FEE TO WS-EC-FEES-OWED(WS-EC-SUB)
+               MOVE WS-DISCOUNTED-FEE TO WS-EC-ORIGINAL-FEE(WS-EC-SUB)
+           END-IF.
+
+           PERFORM WRITE-NEW-STUDENT-RECORD
+               THRU WRITE-NEW-STUDENT-RECORD-EXIT.
+
+           IF WS-INPUT-INVALID
+               DISPLAY 'BATCH RECORD REJECTED FOR STUDENT-ID: '
+                   BT-STUDENT-ID
+           END-IF.
+
+       BATCH-ADD-STUDENT-EXIT.
+           EXIT.
 
+      ******************************************************************
+      * BATCH-ADD-PAYMENT: moves one batch-loaded deposit into
+      * SM-STUDENT-ID/WS-COURSE-DETAIL/DEPOSIT and drives the same
+      * APPLY-PAYMENT paragraph the interactive menu uses.
+      ******************************************************************
+       BATCH-ADD-PAYMENT.
+           MOVE BT-PAY-STUDENT-ID   TO SM-STUDENT-ID.
+           MOVE BT-PAY-COURSE-CODE  TO WS-COURSE-DETAIL.
+           MOVE BT-PAY-DEPOSIT      TO DEPOSIT.
+
+           PERFORM APPLY-PAYMENT THRU APPLY-PAYMENT-EXIT.
 
+       BATCH-ADD-PAYMENT-EXIT.
+           EXIT.
 
+      ******************************************************************
+      * RECONCILE-INDEX-COUNTERS: checks INDEX-CHK and I still agree
+      * with each other and with the number of WS-STUDENT-ID entries
+      * actually staged this run. The two are only ever advanced
+      * together, by WRITE-NEW-STUDENT-RECORD on a successful ADD, so
+      * in normal running they never drift - this guards against the
+      * rare case where some other path to the master file leaves them
+      * out of step, and re-synchronizes both counters so a later
+      * ADD-STUDENT cannot silently overwrite an occupied slot.
+      ******************************************************************
+       RECONCILE-INDEX-COUNTERS.
+           MOVE ZERO TO WS-RECON-COUNT.
+           MOVE ZERO TO WS-RECON-SUB.
+           PERFORM COUNT-ONE-STAGED-STUDENT UNTIL WS-RECON-SUB = 500.
+
+           SET WS-RECON-OK TO TRUE.
+           IF INDEX-CHK NOT = I
+               SET WS-RECON-MISMATCH TO TRUE
+           END-IF.
+           IF INDEX-CHK NOT = WS-RECON-COUNT + 1
+               SET WS-RECON-MISMATCH TO TRUE
+           END-IF.
+
+           IF WS-RECON-MISMATCH
+               DISPLAY 'WARNING: INDEX-CHK/I OUT OF STEP WITH STAGED '
+                   'STUDENT ENTRIES - RESYNCING COUNTERS BEFORE REPORT'
+               MOVE WS-RECON-COUNT TO INDEX-CHK
+               ADD 1 TO INDEX-CHK
+               MOVE 1 TO I
+           END-IF.
+
+       COUNT-ONE-STAGED-STUDENT.
+           ADD 1 TO WS-RECON-SUB.
+           IF WS-STUDENT-ID(WS-RECON-SUB) NOT = ZERO
+               ADD 1 TO WS-RECON-COUNT
+           END-IF.
+
+      ******************************************************************
+      * RUN-FEES-REPORT: writes a paginated fees-outstanding report to
+      * FEESRPT.TXT, one line per student plus a grand total, so there
+      * is something to hand to the bursar's office at month end.
+      ******************************************************************
        RUN-FEES-REPORT.
-           SET I TO 1
-           PERFORM UNTIL I = INDEX-CHK
-               DISPLAY 'WS-StudentName' WS-StudentName(I)
-               DISPLAY 'WS-STUDENT-ID' WS-STUDENT-ID(I)
-               DISPLAY 'WS-STUDENT-DOB' WS-STUDENT-DOB(I)
-               DISPLAY 'WS-STUDENT-ADDRESS' WS-STUDENT-ADDRESS(I)
-               DISPLAY 'WS-CourseDetails' WS-CourseDetails
-               DISPLAY 'TELEPHONE-NUMBER' WS-TELEPHONE-NUMBER(I)
-               ADD 1 TO I
+           PERFORM RECONCILE-INDEX-COUNTERS.
+           OPEN OUTPUT FEES-REPORT-FILE.
+           MOVE ZERO TO WS-FR-PAGE-COUNT
+           MOVE ZERO TO WS-FR-LINE-COUNT
+           MOVE ZERO TO WS-FR-GRAND-TOTAL.
+
+           MOVE 0 TO SM-STUDENT-ID.
+           START STUDENT-MASTER-FILE KEY IS NOT LESS THAN SM-STUDENT-ID
+               INVALID KEY
+                   DISPLAY 'NO STUDENT RECORDS ON FILE'
+                   CLOSE FEES-REPORT-FILE
+                   GO TO RUN-FEES-REPORT-EXIT
+           END-START.
+
+           PERFORM UNTIL WS-SM-FILE-STATUS = '10'
+               READ STUDENT-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE '10' TO WS-SM-FILE-STATUS
+                   NOT AT END
+                       IF WS-FR-LINE-COUNT >= WS-FR-LINES-PER-PAGE
+                           OR WS-FR-PAGE-COUNT = ZERO
+                           PERFORM WRITE-REPORT-HEADINGS
+                       END-IF
+                       PERFORM WRITE-REPORT-DETAIL-LINE
+                       ADD WS-STUDENT-TOTAL-OWED TO WS-FR-GRAND-TOTAL
+               END-READ
            END-PERFORM.
 
+           PERFORM WRITE-REPORT-TOTAL.
+           CLOSE FEES-REPORT-FILE.
+           DISPLAY 'FEES REPORT WRITTEN TO FEESRPT.TXT'.
+
+       RUN-FEES-REPORT-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * WRITE-REPORT-HEADINGS: starts a new report page.
+      ******************************************************************
+       WRITE-REPORT-HEADINGS.
+           ADD 1 TO WS-FR-PAGE-COUNT.
+           MOVE ZERO TO WS-FR-LINE-COUNT.
+           MOVE WS-FR-PAGE-COUNT TO WS-FR-H1-PAGE.
+           IF WS-FR-PAGE-COUNT > 1
+               MOVE SPACES TO FR-PRINT-LINE
+               WRITE FR-PRINT-LINE
+           END-IF.
+           MOVE WS-FR-HEADING-1 TO FR-PRINT-LINE.
+           WRITE FR-PRINT-LINE.
+           MOVE WS-FR-HEADING-2 TO FR-PRINT-LINE.
+           WRITE FR-PRINT-LINE.
+
+      ******************************************************************
+      * WRITE-REPORT-DETAIL-LINE: prints one student's outstanding fee,
+      * totalled across every course that student is enrolled in.
+      ******************************************************************
+       WRITE-REPORT-DETAIL-LINE.
+           PERFORM SUM-STUDENT-COURSE-FEES.
+
+           MOVE SM-STUDENT-ID             TO WS-FR-D-STUDENT-ID
+           MOVE SM-FIRSTNAME               TO WS-FR-D-FIRSTNAME
+           MOVE SM-MIDDLEINITIAL            TO WS-FR-D-MIDDLEINITIAL
+           MOVE SM-SURNAME                  TO WS-FR-D-SURNAME
+           MOVE WS-STUDENT-COURSE-COUNT     TO WS-FR-D-COURSE-COUNT
+           MOVE WS-STUDENT-TOTAL-OWED       TO WS-FR-D-FEES-OWED
+           STRING SM-DAY-OF-BIRTH '-' SM-MONTH-OF-BIRTH '-'
+               SM-YEAR-OF-BIRTH DELIMITED BY SIZE
+               INTO WS-FR-D-DOB
+           END-STRING.
+           MOVE WS-FR-DETAIL-LINE TO FR-PRINT-LINE.
+           WRITE FR-PRINT-LINE.
+           ADD 1 TO WS-FR-LINE-COUNT.
+
+      ******************************************************************
+      * SUM-STUDENT-COURSE-FEES: totals the current student-master
+      * record's outstanding fees across all enrolled-course slots.
+      ******************************************************************
+       SUM-STUDENT-COURSE-FEES.
+           MOVE ZERO TO WS-STUDENT-TOTAL-OWED.
+           MOVE ZERO TO WS-STUDENT-COURSE-COUNT.
+           MOVE ZERO TO WS-SUM-SUB.
+           PERFORM SUM-ONE-STUDENT-COURSE-FEE UNTIL WS-SUM-SUB = 4.
+
+       SUM-ONE-STUDENT-COURSE-FEE.
+           ADD 1 TO WS-SUM-SUB.
+           IF SM-EC-COURSE-CODE(WS-SUM-SUB) NOT = SPACES
+               ADD SM-EC-FEES-OWED(WS-SUM-SUB) TO WS-STUDENT-TOTAL-OWED
+               ADD 1 TO WS-STUDENT-COURSE-COUNT
+           END-IF.
+
+      ******************************************************************
+      * WRITE-REPORT-TOTAL: prints the grand total of fees outstanding
+      * across every enrolled student.
+      ******************************************************************
+       WRITE-REPORT-TOTAL.
+           MOVE SPACES TO FR-PRINT-LINE.
+           WRITE FR-PRINT-LINE.
+           MOVE WS-FR-GRAND-TOTAL TO WS-FR-T-GRAND-TOTAL.
+           MOVE WS-FR-TOTAL-LINE TO FR-PRINT-LINE.
+           WRITE FR-PRINT-LINE.
+
+      ******************************************************************
+      * ENROLLMENT-SUMMARY-REPORT: scans the student master file and
+      * tallies headcount and fees collected per course code, so
+      * management can see which of WS-COURSE-CODE1-4 is filling up
+      * and which isn't pulling its weight. Written to ENROLSUM.TXT.
+      ******************************************************************
+       ENROLLMENT-SUMMARY-REPORT.
+           MOVE ZERO TO WS-ES-HEADCOUNT(1) WS-ES-HEADCOUNT(2)
+               WS-ES-HEADCOUNT(3) WS-ES-HEADCOUNT(4).
+           MOVE ZERO TO WS-ES-FEES-COLLECTED(1)
+               WS-ES-FEES-COLLECTED(2) WS-ES-FEES-COLLECTED(3)
+               WS-ES-FEES-COLLECTED(4).
+           MOVE ZERO TO WS-ES-GRAND-TOTAL.
+
+           MOVE 0 TO SM-STUDENT-ID.
+           START STUDENT-MASTER-FILE KEY IS NOT LESS THAN SM-STUDENT-ID
+               INVALID KEY
+                   DISPLAY 'NO STUDENT RECORDS ON FILE'
+                   GO TO ENROLLMENT-SUMMARY-REPORT-EXIT
+           END-START.
+
+           PERFORM UNTIL WS-SM-FILE-STATUS = '10'
+               READ STUDENT-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE '10' TO WS-SM-FILE-STATUS
+                   NOT AT END
+                       PERFORM TALLY-STUDENT-ENROLLMENTS
+               END-READ
+           END-PERFORM.
+
+           OPEN OUTPUT ENROLLMENT-SUMMARY-FILE.
+           PERFORM WRITE-ENROLLMENT-SUMMARY-LINES.
+           CLOSE ENROLLMENT-SUMMARY-FILE.
+           DISPLAY
+               'ENROLLMENT SUMMARY REPORT WRITTEN TO ENROLSUM.TXT'.
+
+       ENROLLMENT-SUMMARY-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * TALLY-STUDENT-ENROLLMENTS: buckets the current student-master
+      * record's enrolled courses into the per-course headcount and
+      * fees-collected totals.
+      ******************************************************************
+       TALLY-STUDENT-ENROLLMENTS.
+           MOVE ZERO TO WS-ES-SUB.
+           PERFORM TALLY-ONE-ENROLLED-COURSE UNTIL WS-ES-SUB = 4.
+
+       TALLY-ONE-ENROLLED-COURSE.
+           ADD 1 TO WS-ES-SUB.
+           IF SM-EC-COURSE-CODE(WS-ES-SUB) = WS-COURSE-CODE1
+               ADD 1 TO WS-ES-HEADCOUNT(1)
+               COMPUTE WS-ES-FEES-COLLECTED(1) =
+                   WS-ES-FEES-COLLECTED(1) +
+                   SM-EC-ORIGINAL-FEE(WS-ES-SUB) -
+                   SM-EC-FEES-OWED(WS-ES-SUB)
+           END-IF.
+           IF SM-EC-COURSE-CODE(WS-ES-SUB) = WS-COURSE-CODE2
+               ADD 1 TO WS-ES-HEADCOUNT(2)
+               COMPUTE WS-ES-FEES-COLLECTED(2) =
+                   WS-ES-FEES-COLLECTED(2) +
+                   SM-EC-ORIGINAL-FEE(WS-ES-SUB) -
+                   SM-EC-FEES-OWED(WS-ES-SUB)
+           END-IF.
+           IF SM-EC-COURSE-CODE(WS-ES-SUB) = WS-COURSE-CODE3
+               ADD 1 TO WS-ES-HEADCOUNT(3)
+               COMPUTE WS-ES-FEES-COLLECTED(3) =
+                   WS-ES-FEES-COLLECTED(3) +
+                   SM-EC-ORIGINAL-FEE(WS-ES-SUB) -
+                   SM-EC-FEES-OWED(WS-ES-SUB)
+           END-IF.
+           IF SM-EC-COURSE-CODE(WS-ES-SUB) = WS-COURSE-CODE4
+               ADD 1 TO WS-ES-HEADCOUNT(4)
+               COMPUTE WS-ES-FEES-COLLECTED(4) =
+                   WS-ES-FEES-COLLECTED(4) +
+                   SM-EC-ORIGINAL-FEE(WS-ES-SUB) -
+                   SM-EC-FEES-OWED(WS-ES-SUB)
+           END-IF.
+
+      ******************************************************************
+      * WRITE-ENROLLMENT-SUMMARY-LINES: prints the heading and one
+      * detail line per course code, plus the grand total collected
+      * across all four courses.
+      ******************************************************************
+       WRITE-ENROLLMENT-SUMMARY-LINES.
+           MOVE WS-ES-HEADING-1 TO ES-PRINT-LINE.
+           WRITE ES-PRINT-LINE.
+           MOVE WS-ES-HEADING-2 TO ES-PRINT-LINE.
+           WRITE ES-PRINT-LINE.
+
+           MOVE WS-COURSE-CODE1          TO WS-ES-D-COURSE-CODE
+           MOVE WS-COURSE-NAME1          TO WS-ES-D-COURSE-NAME
+           MOVE WS-ES-HEADCOUNT(1)       TO WS-ES-D-HEADCOUNT
+           MOVE WS-ES-FEES-COLLECTED(1)  TO WS-ES-D-FEES-COLLECTED
+           MOVE WS-ES-DETAIL-LINE TO ES-PRINT-LINE.
+           WRITE ES-PRINT-LINE.
+           ADD WS-ES-FEES-COLLECTED(1) TO WS-ES-GRAND-TOTAL.
+
+           MOVE WS-COURSE-CODE2          TO WS-ES-D-COURSE-CODE
+           MOVE WS-COURSE-NAME2          TO WS-ES-D-COURSE-NAME
+           MOVE WS-ES-HEADCOUNT(2)       TO WS-ES-D-HEADCOUNT
+           MOVE WS-ES-FEES-COLLECTED(2)  TO WS-ES-D-FEES-COLLECTED
+           MOVE WS-ES-DETAIL-LINE TO ES-PRINT-LINE.
+           WRITE ES-PRINT-LINE.
+           ADD WS-ES-FEES-COLLECTED(2) TO WS-ES-GRAND-TOTAL.
+
+           MOVE WS-COURSE-CODE3          TO WS-ES-D-COURSE-CODE
+           MOVE WS-COURSE-NAME3          TO WS-ES-D-COURSE-NAME
+           MOVE WS-ES-HEADCOUNT(3)       TO WS-ES-D-HEADCOUNT
+           MOVE WS-ES-FEES-COLLECTED(3)  TO WS-ES-D-FEES-COLLECTED
+           MOVE WS-ES-DETAIL-LINE TO ES-PRINT-LINE.
+           WRITE ES-PRINT-LINE.
+           ADD WS-ES-FEES-COLLECTED(3) TO WS-ES-GRAND-TOTAL.
+
+           MOVE WS-COURSE-CODE4          TO WS-ES-D-COURSE-CODE
+           MOVE WS-COURSE-NAME4          TO WS-ES-D-COURSE-NAME
+           MOVE WS-ES-HEADCOUNT(4)       TO WS-ES-D-HEADCOUNT
+           MOVE WS-ES-FEES-COLLECTED(4)  TO WS-ES-D-FEES-COLLECTED
+           MOVE WS-ES-DETAIL-LINE TO ES-PRINT-LINE.
+           WRITE ES-PRINT-LINE.
+           ADD WS-ES-FEES-COLLECTED(4) TO WS-ES-GRAND-TOTAL.
+
+           MOVE SPACES TO ES-PRINT-LINE.
+           WRITE ES-PRINT-LINE.
+           MOVE WS-ES-GRAND-TOTAL TO WS-ES-T-GRAND-TOTAL.
+           MOVE WS-ES-TOTAL-LINE TO ES-PRINT-LINE.
+           WRITE ES-PRINT-LINE.
 
       * STOP RUN.
       ** add other procedures here

@@ -0,0 +1,15 @@
+//COLPYBAT JOB (ACCTNO),'ENROLLMENT BATCH LOAD',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS COLLEGEPAYMENTSYSTEM UNATTENDED TO LOAD THE REGISTRAR'S
+//* OVERNIGHT BATCH OF ADD-STUDENT/ADD-PAYMENT TRANSACTIONS FROM
+//* THE BATCHTRN DD. PARM='BATCH' SELECTS BATCH MODE INSTEAD OF THE
+//* OPERATOR MENU.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CollegePaymentSystem,PARM='BATCH'
+//STEPLIB  DD   DSN=PROD.COLPYSYS.LOADLIB,DISP=SHR
+//STUDMAST DD   DSN=PROD.COLPYSYS.STUDMAST,DISP=SHR
+//BATCHTRN DD   DSN=PROD.COLPYSYS.BATCHTRN,DISP=SHR
+//PAYTRAN  DD   DSN=PROD.COLPYSYS.PAYTRAN.G(+1),
+//              DISP=(NEW,CATLG,DELETE)
+//FEESRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
